@@ -1,28 +1,156 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PRACTICE AS "PRACTICE" .
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEOPLE-FILE ASSIGN TO "PEOPLE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PEOPLE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PEOPLE-FILE.
+       01  PEOPLE-RECORD.
+           05 PR-NAME              PIC X(70).
+           05 PR-AGE                PIC 9(2).
+           05 PR-BIRTHDAY           PIC X(10).
        WORKING-STORAGE SECTION.
            01 WS-FORMAT.
-               05 WS-NAME.             
+               05 WS-NAME.
                    10 FILLER           PIC X(4) VALUE SPACES.
-                   10 FIRST-NAME       PIC X(32). 
+                   10 FIRST-NAME       PIC X(32).
                    10 FILLER           PIC X VALUE SPACES.
-                   10 LAST-NAME        PIC X(32). 
+                   10 LAST-NAME        PIC X(32).
                    10 FILLER           PIC X VALUE SPACES.
                05 WS-AGE               PIC 9(2).
                05 WS-BIRTHDAY.
                    10 WS-YEAR          PIC 9(4).
                    10 FILLER           PIC X VALUE SPACES.
                    10 WS-MONTH         PIC 9(2).
-                   10 FILLER           PIC X VALUE SPACES.                   
-                   10 WS-DAY           PIC 9(2).          
+                   10 FILLER           PIC X VALUE SPACES.
+                   10 WS-DAY           PIC 9(2).
+
+           01 WS-PEOPLE-STATUS PIC XX.
+           01 WS-VALID-INPUT PIC X VALUE "N".
+               88 INPUT-IS-VALID VALUE "Y".
+           01 WS-FEB-DAYS PIC 9(2).
+           01 WS-DAYS-TABLE.
+               05 FILLER PIC 9(2) VALUE 31.
+               05 FILLER PIC 9(2) VALUE 28.
+               05 FILLER PIC 9(2) VALUE 31.
+               05 FILLER PIC 9(2) VALUE 30.
+               05 FILLER PIC 9(2) VALUE 31.
+               05 FILLER PIC 9(2) VALUE 30.
+               05 FILLER PIC 9(2) VALUE 31.
+               05 FILLER PIC 9(2) VALUE 31.
+               05 FILLER PIC 9(2) VALUE 30.
+               05 FILLER PIC 9(2) VALUE 31.
+               05 FILLER PIC 9(2) VALUE 30.
+               05 FILLER PIC 9(2) VALUE 31.
+           01 WS-DAYS-REDEF REDEFINES WS-DAYS-TABLE.
+               05 WS-DIM PIC 9(2) OCCURS 12 TIMES.
+           01 WS-CURRENT-DATE PIC 9(8).
+           01 WS-CURRENT-YEAR PIC 9(4).
+           01 WS-CURRENT-MONTH PIC 9(2).
+           01 WS-CURRENT-DAY PIC 9(2).
 
        PROCEDURE DIVISION.
-           DISPLAY "ENTER YOUR FIRST NAME: "
-           ACCEPT FIRST-NAME.
-           DISPLAY "ENTER YOUR LAST NAME: "
-           ACCEPT LAST-NAME.
+           PERFORM 0010-GET-FIRST-NAME.
+           PERFORM 0020-GET-LAST-NAME.
+           PERFORM 0030-GET-BIRTHDAY.
+           PERFORM 0040-COMPUTE-AGE.
+
            DISPLAY WS-NAME.
+           DISPLAY "AGE: " WS-AGE.
+           DISPLAY "BIRTHDAY: " WS-YEAR "-" WS-MONTH "-" WS-DAY.
+
+           PERFORM 0050-SAVE-TO-PEOPLE-FILE.
            STOP RUN.
+
+           0010-GET-FIRST-NAME.
+
+           MOVE "N" TO WS-VALID-INPUT.
+           PERFORM UNTIL INPUT-IS-VALID
+               DISPLAY "ENTER YOUR FIRST NAME: "
+               ACCEPT FIRST-NAME
+               IF FIRST-NAME NOT = SPACES THEN
+                   MOVE "Y" TO WS-VALID-INPUT
+               ELSE
+                   DISPLAY "[FIRST NAME CANNOT BE BLANK]"
+               END-IF
+           END-PERFORM.
+
+           0020-GET-LAST-NAME.
+
+           MOVE "N" TO WS-VALID-INPUT.
+           PERFORM UNTIL INPUT-IS-VALID
+               DISPLAY "ENTER YOUR LAST NAME: "
+               ACCEPT LAST-NAME
+               IF LAST-NAME NOT = SPACES THEN
+                   MOVE "Y" TO WS-VALID-INPUT
+               ELSE
+                   DISPLAY "[LAST NAME CANNOT BE BLANK]"
+               END-IF
+           END-PERFORM.
+
+           0030-GET-BIRTHDAY.
+
+           MOVE "N" TO WS-VALID-INPUT.
+           PERFORM UNTIL INPUT-IS-VALID
+               DISPLAY "ENTER YOUR BIRTH YEAR (YYYY): "
+               ACCEPT WS-YEAR
+               DISPLAY "ENTER YOUR BIRTH MONTH (MM): "
+               ACCEPT WS-MONTH
+               DISPLAY "ENTER YOUR BIRTH DAY (DD): "
+               ACCEPT WS-DAY
+               PERFORM 0035-VALIDATE-BIRTHDAY
+           END-PERFORM.
+
+           0035-VALIDATE-BIRTHDAY.
+
+           IF WS-MONTH < 1 OR WS-MONTH > 12 THEN
+               DISPLAY "[INVALID MONTH - MUST BE 01 TO 12]"
+           ELSE
+               IF FUNCTION MOD(WS-YEAR, 4) = 0 AND
+                       (FUNCTION MOD(WS-YEAR, 100) NOT = 0 OR
+                        FUNCTION MOD(WS-YEAR, 400) = 0) THEN
+                   MOVE 29 TO WS-FEB-DAYS
+               ELSE
+                   MOVE 28 TO WS-FEB-DAYS
+               END-IF
+               MOVE WS-FEB-DAYS TO WS-DIM(2)
+               IF WS-DAY < 1 OR WS-DAY > WS-DIM(WS-MONTH) THEN
+                   DISPLAY "[INVALID DAY FOR THAT MONTH]"
+               ELSE
+                   MOVE "Y" TO WS-VALID-INPUT
+               END-IF
+           END-IF.
+
+           0040-COMPUTE-AGE.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE(1:4) TO WS-CURRENT-YEAR.
+           MOVE WS-CURRENT-DATE(5:2) TO WS-CURRENT-MONTH.
+           MOVE WS-CURRENT-DATE(7:2) TO WS-CURRENT-DAY.
+
+           COMPUTE WS-AGE = WS-CURRENT-YEAR - WS-YEAR.
+           IF WS-CURRENT-MONTH < WS-MONTH OR
+                   (WS-CURRENT-MONTH = WS-MONTH AND
+                    WS-CURRENT-DAY < WS-DAY) THEN
+               SUBTRACT 1 FROM WS-AGE
+           END-IF.
+
+           0050-SAVE-TO-PEOPLE-FILE.
+
+           OPEN EXTEND PEOPLE-FILE.
+           IF WS-PEOPLE-STATUS = "35" THEN
+               OPEN OUTPUT PEOPLE-FILE
+               CLOSE PEOPLE-FILE
+               OPEN EXTEND PEOPLE-FILE
+           END-IF.
+           MOVE WS-NAME TO PR-NAME.
+           MOVE WS-AGE TO PR-AGE.
+           MOVE WS-BIRTHDAY TO PR-BIRTHDAY.
+           WRITE PEOPLE-RECORD.
+           CLOSE PEOPLE-FILE.
+
        END PROGRAM PRACTICE.
-       
\ No newline at end of file
