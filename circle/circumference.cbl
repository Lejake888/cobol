@@ -1,89 +1,442 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CIRCUMFERENCE AS "CIRCUMFERENCE".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHAPE-FILE ASSIGN TO "SHAPES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SHAPE-STATUS.
+           SELECT SHAPE-REPORT ASSIGN TO "SHAPES.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
+       FILE SECTION.
+       FD  SHAPE-FILE.
+       01  SHAPE-RECORD.
+           05 SR-SHAPE-TYPE        PIC X(8).
+           05 SR-RADIUS            PIC 9(5).
+           05 SR-HEIGHT            PIC 9(5).
+       FD  SHAPE-REPORT.
+       01  WS-REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
            01 CIRCLE.
                05 WS-PI-VALUE PIC 9V9(5) VALUE 3.14159.
-               05 WS-TOTAL-CIRCUMFERNECE PIC 9(2)V9(3).
-               05 WS-TOTAL-AREA PIC 9(2)V9(3).
+               05 WS-TOTAL-CIRCUMFERNECE PIC 9(7)V9(4).
+               05 WS-TOTAL-AREA PIC 9(7)V9(4).
            01 CYLINDER.
-               05 WS-HEIGHT PIC 9(3).
-               05 WS-TOTAL-SURFACE-AREA PIC 9(2)V9(3).
-               05 WS-TOTAL-VOLUME PIC 9(2)V9(3).
-           01 WS-RADIUS PIC 9(3).
+               05 WS-HEIGHT PIC 9(5).
+               05 WS-TOTAL-SURFACE-AREA PIC 9(7)V9(4).
+               05 WS-TOTAL-VOLUME PIC 9(7)V9(4).
+           01 SPHERE.
+               05 WS-SPHERE-SURFACE-AREA PIC 9(7)V9(4).
+               05 WS-SPHERE-VOLUME PIC 9(7)V9(4).
+           01 CONE.
+               05 WS-SLANT-HEIGHT PIC 9(7)V9(4).
+               05 WS-CONE-SURFACE-AREA PIC 9(7)V9(4).
+               05 WS-CONE-VOLUME PIC 9(7)V9(4).
+           01 WS-RADIUS PIC 9(5).
            01 WS-CHOICE PIC 9.
-           01 WS-DISPLAY PIC -----.--.
+           01 WS-OPERATION-CHOICE PIC 9.
+           01 WS-MODE-CHOICE PIC 9.
+           01 WS-UNIT-CHOICE PIC 9.
+           01 WS-UNIT-LABEL PIC X(3).
+           01 WS-AREA-UNIT-LABEL PIC X(3).
+           01 WS-VOL-UNIT-LABEL PIC X(3).
+           01 WS-VALID-INPUT PIC X VALUE "N".
+               88 INPUT-IS-VALID VALUE "Y".
+           01 WS-SHAPE-STATUS PIC XX.
+           01 WS-RPT-STATUS PIC XX.
+           01 WS-SHAPE-EOF PIC X VALUE "N".
+           01 WS-CALC-OVERFLOW PIC X VALUE "N".
+           01 WS-SHAPES-PROCESSED PIC 9(4) VALUE ZERO.
+           01 WS-DISPLAY PIC -----,---.----.
+           01 WS-DISPLAY-1 PIC -----,---.----.
+           01 WS-DISPLAY-2 PIC -----,---.----.
 
        PROCEDURE DIVISION.
+           DISPLAY "What would you like to do?".
+           DISPLAY "(1-Interactive) (2-Batch mode from file)".
+           ACCEPT WS-MODE-CHOICE.
+
+           IF WS-MODE-CHOICE = 2 THEN
+               PERFORM 0300-BATCH-MODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 0010-SELECT-UNITS.
+
            DISPLAY "What shape do you want to work out?".
-           DISPLAY "(1-Circle) (2-Cylinder)".
+           DISPLAY "(1-Circle) (2-Cylinder) (3-Sphere) (4-Cone)".
            ACCEPT WS-CHOICE.
 
            IF WS-CHOICE = 1 THEN
-               DISPLAY "Enter a radius for the circle: "
-               ACCEPT WS-RADIUS
+               PERFORM 0020-GET-RADIUS
                DISPLAY "What would you like to do with this shape?"
                DISPLAY "(1-Area) (2-Circumference) (3-Both)"
-               ACCEPT WS-CHOICE
+               ACCEPT WS-OPERATION-CHOICE
 
-               IF WS-CHOICE = 1 THEN
-                   COMPUTE WS-TOTAL-AREA = 
-                   WS-PI-VALUE * (WS-RADIUS ** 2)
-                   MOVE WS-TOTAL-AREA TO WS-DISPLAY
-                   DISPLAY "Area = " WS-DISPLAY
+               IF WS-OPERATION-CHOICE = 1 THEN
+                   COMPUTE WS-TOTAL-AREA ROUNDED =
+                       WS-PI-VALUE * WS-RADIUS * WS-RADIUS
+                       ON SIZE ERROR
+                           DISPLAY "[AREA TOO LARGE TO DISPLAY - "
+                               "REDUCE RADIUS]"
+                       NOT ON SIZE ERROR
+                           MOVE WS-TOTAL-AREA TO WS-DISPLAY
+                           DISPLAY "Area = " WS-DISPLAY " "
+                               WS-AREA-UNIT-LABEL
+                   END-COMPUTE
                END-IF
-               IF WS-CHOICE = 2 THEN
-                   COMPUTE WS-TOTAL-CIRCUMFERNECE = 
-                   WS-RADIUS * WS-PI-VALUE * 2
-                   MOVE WS-TOTAL-CIRCUMFERNECE TO WS-DISPLAY
-                   DISPLAY "Circumference = " WS-DISPLAY
+               IF WS-OPERATION-CHOICE = 2 THEN
+                   COMPUTE WS-TOTAL-CIRCUMFERNECE ROUNDED =
+                       WS-RADIUS * WS-PI-VALUE * 2
+                       ON SIZE ERROR
+                           DISPLAY "[CIRCUMFERENCE TOO LARGE TO "
+                               "DISPLAY - REDUCE RADIUS]"
+                       NOT ON SIZE ERROR
+                           MOVE WS-TOTAL-CIRCUMFERNECE TO WS-DISPLAY
+                           DISPLAY "Circumference = " WS-DISPLAY " "
+                               WS-UNIT-LABEL
+                   END-COMPUTE
                END-IF
-               IF WS-CHOICE = 3 THEN
-                   COMPUTE WS-TOTAL-AREA = 
-                   WS-PI-VALUE * (WS-RADIUS ** 2)
-                   MOVE WS-TOTAL-AREA TO WS-DISPLAY
-                   DISPLAY "Area = " WS-DISPLAY
-                   COMPUTE WS-TOTAL-CIRCUMFERNECE = 
-                   WS-RADIUS * WS-PI-VALUE * 2
-                   MOVE WS-TOTAL-CIRCUMFERNECE TO WS-DISPLAY
-                   DISPLAY "Circumference = " WS-DISPLAY
+               IF WS-OPERATION-CHOICE = 3 THEN
+                   COMPUTE WS-TOTAL-AREA ROUNDED =
+                       WS-PI-VALUE * WS-RADIUS * WS-RADIUS
+                       ON SIZE ERROR
+                           DISPLAY "[AREA TOO LARGE TO DISPLAY - "
+                               "REDUCE RADIUS]"
+                       NOT ON SIZE ERROR
+                           MOVE WS-TOTAL-AREA TO WS-DISPLAY
+                           DISPLAY "Area = " WS-DISPLAY " "
+                               WS-AREA-UNIT-LABEL
+                   END-COMPUTE
+                   COMPUTE WS-TOTAL-CIRCUMFERNECE ROUNDED =
+                       WS-RADIUS * WS-PI-VALUE * 2
+                       ON SIZE ERROR
+                           DISPLAY "[CIRCUMFERENCE TOO LARGE TO "
+                               "DISPLAY - REDUCE RADIUS]"
+                       NOT ON SIZE ERROR
+                           MOVE WS-TOTAL-CIRCUMFERNECE TO WS-DISPLAY
+                           DISPLAY "Circumference = " WS-DISPLAY " "
+                               WS-UNIT-LABEL
+                   END-COMPUTE
                END-IF
             END-IF.
-           
+
             IF WS-CHOICE = 2 THEN
-                   DISPLAY "Enter a radius for the cylinder: "
-                   ACCEPT WS-RADIUS
-                   DISPLAY "Enter a height: "
-                   ACCEPT WS-HEIGHT
+                   PERFORM 0020-GET-RADIUS
+                   PERFORM 0030-GET-HEIGHT
                    DISPLAY "What would you like to do with this shape?"
                    DISPLAY "(1-Surface area) (2-Volume) (3-Both)"
-                   ACCEPT WS-CHOICE
-                   IF WS-CHOICE = 1 THEN
-                       COMPUTE WS-TOTAL-SURFACE-AREA = 
-                       (2 * WS-PI-VALUE * WS-RADIUS * WS-HEIGHT) +
-                       (2 * WS-PI-VALUE * (WS-RADIUS ** 2))
-                       MOVE WS-TOTAL-SURFACE-AREA TO WS-DISPLAY
-                       DISPLAY "Surface area = " WS-DISPLAY
+                   ACCEPT WS-OPERATION-CHOICE
+                   IF WS-OPERATION-CHOICE = 1 THEN
+                       COMPUTE WS-TOTAL-SURFACE-AREA ROUNDED =
+                           (2 * WS-PI-VALUE * WS-RADIUS * WS-HEIGHT) +
+                           (2 * WS-PI-VALUE * WS-RADIUS * WS-RADIUS)
+                           ON SIZE ERROR
+                               DISPLAY "[SURFACE AREA TOO LARGE TO "
+                                   "DISPLAY - REDUCE RADIUS/HEIGHT]"
+                           NOT ON SIZE ERROR
+                               MOVE WS-TOTAL-SURFACE-AREA TO WS-DISPLAY
+                               DISPLAY "Surface area = " WS-DISPLAY
+                                   " " WS-AREA-UNIT-LABEL
+                       END-COMPUTE
                    END-IF
-                   IF WS-CHOICE = 2 THEN
-                       COMPUTE WS-TOTAL-VOLUME = 
-                       (WS-PI-VALUE * (WS-RADIUS ** 2)) * WS-HEIGHT
-                       MOVE WS-TOTAL-VOLUME TO WS-DISPLAY
-                       DISPLAY "Volume = "  WS-DISPLAY
+                   IF WS-OPERATION-CHOICE = 2 THEN
+                       COMPUTE WS-TOTAL-VOLUME ROUNDED =
+                           (WS-PI-VALUE * WS-RADIUS * WS-RADIUS)
+                               * WS-HEIGHT
+                           ON SIZE ERROR
+                               DISPLAY "[VOLUME TOO LARGE TO DISPLAY "
+                                   "- REDUCE RADIUS/HEIGHT]"
+                           NOT ON SIZE ERROR
+                               MOVE WS-TOTAL-VOLUME TO WS-DISPLAY
+                               DISPLAY "Volume = "  WS-DISPLAY " "
+                                   WS-VOL-UNIT-LABEL
+                       END-COMPUTE
                    END-IF
-                   IF WS-CHOICE = 3 THEN 
-                       COMPUTE WS-TOTAL-SURFACE-AREA = 
-                       (2 * WS-PI-VALUE * WS-RADIUS * WS-HEIGHT) +
-                       (2 * WS-PI-VALUE * (WS-RADIUS ** 2))
-                       MOVE WS-TOTAL-SURFACE-AREA TO WS-DISPLAY
-                       DISPLAY "Surface area = " WS-DISPLAY
-                       COMPUTE WS-TOTAL-VOLUME = 
-                       (WS-PI-VALUE * (WS-RADIUS ** 2)) * WS-HEIGHT
-                       MOVE WS-TOTAL-VOLUME TO WS-DISPLAY
-                       DISPLAY "Volume = "  WS-DISPLAY
+                   IF WS-OPERATION-CHOICE = 3 THEN
+                       COMPUTE WS-TOTAL-SURFACE-AREA ROUNDED =
+                           (2 * WS-PI-VALUE * WS-RADIUS * WS-HEIGHT) +
+                           (2 * WS-PI-VALUE * WS-RADIUS * WS-RADIUS)
+                           ON SIZE ERROR
+                               DISPLAY "[SURFACE AREA TOO LARGE TO "
+                                   "DISPLAY - REDUCE RADIUS/HEIGHT]"
+                           NOT ON SIZE ERROR
+                               MOVE WS-TOTAL-SURFACE-AREA TO WS-DISPLAY
+                               DISPLAY "Surface area = " WS-DISPLAY
+                                   " " WS-AREA-UNIT-LABEL
+                       END-COMPUTE
+                       COMPUTE WS-TOTAL-VOLUME ROUNDED =
+                           (WS-PI-VALUE * WS-RADIUS * WS-RADIUS)
+                               * WS-HEIGHT
+                           ON SIZE ERROR
+                               DISPLAY "[VOLUME TOO LARGE TO DISPLAY "
+                                   "- REDUCE RADIUS/HEIGHT]"
+                           NOT ON SIZE ERROR
+                               MOVE WS-TOTAL-VOLUME TO WS-DISPLAY
+                               DISPLAY "Volume = "  WS-DISPLAY " "
+                                   WS-VOL-UNIT-LABEL
+                       END-COMPUTE
                    END-IF
             END-IF.
-                
-    
 
-    
\ No newline at end of file
+            IF WS-CHOICE = 3 THEN
+                PERFORM 0020-GET-RADIUS
+                COMPUTE WS-SPHERE-SURFACE-AREA ROUNDED =
+                    4 * WS-PI-VALUE * WS-RADIUS * WS-RADIUS
+                    ON SIZE ERROR
+                        DISPLAY "[SURFACE AREA TOO LARGE TO DISPLAY "
+                            "- REDUCE RADIUS]"
+                    NOT ON SIZE ERROR
+                        MOVE WS-SPHERE-SURFACE-AREA TO WS-DISPLAY
+                        DISPLAY "Surface area = " WS-DISPLAY " "
+                            WS-AREA-UNIT-LABEL
+                END-COMPUTE
+                COMPUTE WS-SPHERE-VOLUME ROUNDED =
+                    (4 / 3) * WS-PI-VALUE * WS-RADIUS * WS-RADIUS
+                    * WS-RADIUS
+                    ON SIZE ERROR
+                        DISPLAY "[VOLUME TOO LARGE TO DISPLAY - "
+                            "REDUCE RADIUS]"
+                    NOT ON SIZE ERROR
+                        MOVE WS-SPHERE-VOLUME TO WS-DISPLAY
+                        DISPLAY "Volume = " WS-DISPLAY " "
+                            WS-VOL-UNIT-LABEL
+                END-COMPUTE
+            END-IF.
+
+            IF WS-CHOICE = 4 THEN
+                PERFORM 0020-GET-RADIUS
+                PERFORM 0030-GET-HEIGHT
+                COMPUTE WS-SLANT-HEIGHT ROUNDED =
+                    FUNCTION SQRT((WS-RADIUS * WS-RADIUS) +
+                        (WS-HEIGHT * WS-HEIGHT))
+                COMPUTE WS-CONE-SURFACE-AREA ROUNDED =
+                    WS-PI-VALUE * WS-RADIUS *
+                    (WS-RADIUS + WS-SLANT-HEIGHT)
+                    ON SIZE ERROR
+                        DISPLAY "[SURFACE AREA TOO LARGE TO DISPLAY "
+                            "- REDUCE RADIUS/HEIGHT]"
+                    NOT ON SIZE ERROR
+                        MOVE WS-CONE-SURFACE-AREA TO WS-DISPLAY
+                        DISPLAY "Surface area = " WS-DISPLAY " "
+                            WS-AREA-UNIT-LABEL
+                END-COMPUTE
+                COMPUTE WS-CONE-VOLUME ROUNDED =
+                    (1 / 3) * WS-PI-VALUE * WS-RADIUS * WS-RADIUS
+                    * WS-HEIGHT
+                    ON SIZE ERROR
+                        DISPLAY "[VOLUME TOO LARGE TO DISPLAY - "
+                            "REDUCE RADIUS/HEIGHT]"
+                    NOT ON SIZE ERROR
+                        MOVE WS-CONE-VOLUME TO WS-DISPLAY
+                        DISPLAY "Volume = " WS-DISPLAY " "
+                            WS-VOL-UNIT-LABEL
+                END-COMPUTE
+            END-IF.
+
+           STOP RUN.
+
+           0010-SELECT-UNITS.
+
+           DISPLAY "Select units:".
+           DISPLAY "(1-Metric - metres) (2-Imperial - feet)".
+           ACCEPT WS-UNIT-CHOICE.
+           EVALUATE WS-UNIT-CHOICE
+               WHEN 2
+                   MOVE "FT" TO WS-UNIT-LABEL
+                   MOVE "FT2" TO WS-AREA-UNIT-LABEL
+                   MOVE "FT3" TO WS-VOL-UNIT-LABEL
+               WHEN OTHER
+                   MOVE "M" TO WS-UNIT-LABEL
+                   MOVE "M2" TO WS-AREA-UNIT-LABEL
+                   MOVE "M3" TO WS-VOL-UNIT-LABEL
+           END-EVALUATE.
+
+           0020-GET-RADIUS.
+
+           MOVE "N" TO WS-VALID-INPUT.
+           PERFORM UNTIL INPUT-IS-VALID
+               DISPLAY "Enter a radius (1-99999): "
+               ACCEPT WS-RADIUS
+               IF WS-RADIUS > 0 AND WS-RADIUS <= 99999 THEN
+                   MOVE "Y" TO WS-VALID-INPUT
+               ELSE
+                   DISPLAY "[INVALID RADIUS - MUST BE 1 TO 99999]"
+               END-IF
+           END-PERFORM.
+
+           0030-GET-HEIGHT.
+
+           MOVE "N" TO WS-VALID-INPUT.
+           PERFORM UNTIL INPUT-IS-VALID
+               DISPLAY "Enter a height (1-99999): "
+               ACCEPT WS-HEIGHT
+               IF WS-HEIGHT > 0 AND WS-HEIGHT <= 99999 THEN
+                   MOVE "Y" TO WS-VALID-INPUT
+               ELSE
+                   DISPLAY "[INVALID HEIGHT - MUST BE 1 TO 99999]"
+               END-IF
+           END-PERFORM.
+
+           0300-BATCH-MODE.
+
+           OPEN INPUT SHAPE-FILE.
+           IF WS-SHAPE-STATUS = "35" THEN
+               DISPLAY "[NO SHAPES FILE FOUND - NOTHING TO PROCESS]"
+           ELSE
+               OPEN OUTPUT SHAPE-REPORT
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "SHAPE    RADIUS HEIGHT  RESULT 1      RESULT 2"
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE WS-REPORT-LINE
+               PERFORM UNTIL WS-SHAPE-EOF = "Y"
+                   READ SHAPE-FILE
+                       AT END
+                           MOVE "Y" TO WS-SHAPE-EOF
+                       NOT AT END
+                           PERFORM 0310-PROCESS-SHAPE-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE SHAPE-FILE
+               CLOSE SHAPE-REPORT
+               DISPLAY "[" WS-SHAPES-PROCESSED
+                   " SHAPE(S) WRITTEN TO SHAPES.RPT]"
+           END-IF.
+
+           0310-PROCESS-SHAPE-LINE.
+
+           MOVE SR-RADIUS TO WS-RADIUS.
+           MOVE SR-HEIGHT TO WS-HEIGHT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           IF SR-RADIUS = 0 OR SR-RADIUS > 99999 THEN
+               STRING SR-SHAPE-TYPE " " SR-RADIUS " " SR-HEIGHT " "
+                   "[INVALID RADIUS - MUST BE 1 TO 99999]"
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+           ELSE
+               IF (SR-SHAPE-TYPE = "CYLINDER" OR "CONE") AND
+                       (SR-HEIGHT = 0 OR SR-HEIGHT > 99999) THEN
+                   STRING SR-SHAPE-TYPE " " SR-RADIUS " " SR-HEIGHT " "
+                       "[INVALID HEIGHT - MUST BE 1 TO 99999]"
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+               ELSE
+                   PERFORM 0320-COMPUTE-SHAPE-LINE
+               END-IF
+           END-IF.
+           WRITE WS-REPORT-LINE.
+           ADD 1 TO WS-SHAPES-PROCESSED.
+
+           0320-COMPUTE-SHAPE-LINE.
+
+           MOVE "N" TO WS-CALC-OVERFLOW.
+           EVALUATE SR-SHAPE-TYPE
+               WHEN "CIRCLE"
+                   COMPUTE WS-TOTAL-AREA ROUNDED =
+                       WS-PI-VALUE * WS-RADIUS * WS-RADIUS
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-CALC-OVERFLOW
+                   END-COMPUTE
+                   COMPUTE WS-TOTAL-CIRCUMFERNECE ROUNDED =
+                       WS-RADIUS * WS-PI-VALUE * 2
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-CALC-OVERFLOW
+                   END-COMPUTE
+                   IF WS-CALC-OVERFLOW = "Y" THEN
+                       STRING "CIRCLE  " SR-RADIUS " " SR-HEIGHT " "
+                           "[RESULT TOO LARGE TO DISPLAY]"
+                           DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   ELSE
+                       MOVE WS-TOTAL-AREA TO WS-DISPLAY-1
+                       MOVE WS-TOTAL-CIRCUMFERNECE TO WS-DISPLAY-2
+                       STRING "CIRCLE  " SR-RADIUS " " SR-HEIGHT " "
+                           "AREA=" WS-DISPLAY-1 " "
+                           "CIRC=" WS-DISPLAY-2
+                           DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   END-IF
+               WHEN "CYLINDER"
+                   COMPUTE WS-TOTAL-SURFACE-AREA ROUNDED =
+                       (2 * WS-PI-VALUE * WS-RADIUS * WS-HEIGHT) +
+                       (2 * WS-PI-VALUE * WS-RADIUS * WS-RADIUS)
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-CALC-OVERFLOW
+                   END-COMPUTE
+                   COMPUTE WS-TOTAL-VOLUME ROUNDED =
+                       (WS-PI-VALUE * WS-RADIUS * WS-RADIUS) * WS-HEIGHT
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-CALC-OVERFLOW
+                   END-COMPUTE
+                   IF WS-CALC-OVERFLOW = "Y" THEN
+                       STRING "CYLINDER" SR-RADIUS " " SR-HEIGHT " "
+                           "[RESULT TOO LARGE TO DISPLAY]"
+                           DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   ELSE
+                       MOVE WS-TOTAL-SURFACE-AREA TO WS-DISPLAY-1
+                       MOVE WS-TOTAL-VOLUME TO WS-DISPLAY-2
+                       STRING "CYLINDER" SR-RADIUS " " SR-HEIGHT " "
+                           "SURF=" WS-DISPLAY-1 " "
+                           "VOL=" WS-DISPLAY-2
+                           DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   END-IF
+               WHEN "SPHERE"
+                   COMPUTE WS-SPHERE-SURFACE-AREA ROUNDED =
+                       4 * WS-PI-VALUE * WS-RADIUS * WS-RADIUS
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-CALC-OVERFLOW
+                   END-COMPUTE
+                   COMPUTE WS-SPHERE-VOLUME ROUNDED =
+                       (4 / 3) * WS-PI-VALUE * WS-RADIUS * WS-RADIUS
+                    * WS-RADIUS
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-CALC-OVERFLOW
+                   END-COMPUTE
+                   IF WS-CALC-OVERFLOW = "Y" THEN
+                       STRING "SPHERE  " SR-RADIUS " " SR-HEIGHT " "
+                           "[RESULT TOO LARGE TO DISPLAY]"
+                           DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   ELSE
+                       MOVE WS-SPHERE-SURFACE-AREA TO WS-DISPLAY-1
+                       MOVE WS-SPHERE-VOLUME TO WS-DISPLAY-2
+                       STRING "SPHERE  " SR-RADIUS " " SR-HEIGHT " "
+                           "SURF=" WS-DISPLAY-1 " "
+                           "VOL=" WS-DISPLAY-2
+                           DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   END-IF
+               WHEN "CONE"
+                   COMPUTE WS-SLANT-HEIGHT ROUNDED =
+                       FUNCTION SQRT((WS-RADIUS * WS-RADIUS) +
+                           (WS-HEIGHT * WS-HEIGHT))
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-CALC-OVERFLOW
+                   END-COMPUTE
+                   COMPUTE WS-CONE-SURFACE-AREA ROUNDED =
+                       WS-PI-VALUE * WS-RADIUS *
+                       (WS-RADIUS + WS-SLANT-HEIGHT)
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-CALC-OVERFLOW
+                   END-COMPUTE
+                   COMPUTE WS-CONE-VOLUME ROUNDED =
+                       (1 / 3) * WS-PI-VALUE * WS-RADIUS * WS-RADIUS
+                       * WS-HEIGHT
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-CALC-OVERFLOW
+                   END-COMPUTE
+                   IF WS-CALC-OVERFLOW = "Y" THEN
+                       STRING "CONE    " SR-RADIUS " " SR-HEIGHT " "
+                           "[RESULT TOO LARGE TO DISPLAY]"
+                           DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   ELSE
+                       MOVE WS-CONE-SURFACE-AREA TO WS-DISPLAY-1
+                       MOVE WS-CONE-VOLUME TO WS-DISPLAY-2
+                       STRING "CONE    " SR-RADIUS " " SR-HEIGHT " "
+                           "SURF=" WS-DISPLAY-1 " "
+                           "VOL=" WS-DISPLAY-2
+                           DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   END-IF
+               WHEN OTHER
+                   STRING "UNKNOWN " SR-RADIUS " " SR-HEIGHT " "
+                       "[UNRECOGNISED SHAPE TYPE]"
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-EVALUATE.
+
+       END PROGRAM CIRCUMFERENCE.
