@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTPOST AS "INTPOST".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD  TRANSACTION-LOG.
+       01  TRANLOG-RECORD.
+           COPY TRANREC.
+       WORKING-STORAGE SECTION.
+           01 WS-ACCT-STATUS PIC XX.
+           01 WS-LOG-STATUS PIC XX.
+           01 WS-ACCT-EOF PIC X VALUE "N".
+           01 WS-INTEREST-RATE PIC 9V9(4) VALUE 0.0025.
+           01 WS-INTEREST-AMOUNT PIC 9(7)V9(2).
+           01 WS-CURRENT-DATETIME PIC X(21).
+           01 WS-ACCOUNTS-PROCESSED PIC 9(4) VALUE ZERO.
+           01 WS-CURRENT-YRMO PIC 9(6).
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:6) TO WS-CURRENT-YRMO.
+           OPEN I-O ACCOUNT-FILE.
+           IF WS-ACCT-STATUS = "35" THEN
+               DISPLAY "[NO ACCOUNT MASTER FILE - NOTHING TO POST]"
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-ACCT-EOF = "Y"
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-ACCT-EOF
+                   NOT AT END
+                       PERFORM 0100-POST-INTEREST
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNT-FILE.
+
+           DISPLAY "[INTEREST POSTED TO " WS-ACCOUNTS-PROCESSED
+               " ACCOUNT(S)]".
+           STOP RUN.
+
+           0100-POST-INTEREST.
+
+           IF ACCT-LAST-INTEREST-YRMO NOT = WS-CURRENT-YRMO THEN
+               IF ACCT-BALANCE > 0 THEN
+                   COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                       ACCT-BALANCE * WS-INTEREST-RATE
+                   IF WS-INTEREST-AMOUNT > 0 THEN
+                       ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE
+                       MOVE WS-CURRENT-YRMO TO ACCT-LAST-INTEREST-YRMO
+                       REWRITE ACCOUNT-RECORD
+                       ADD 1 TO WS-ACCOUNTS-PROCESSED
+                       PERFORM 0200-LOG-INTEREST
+                   END-IF
+               END-IF
+           END-IF.
+
+           0200-LOG-INTEREST.
+
+           OPEN EXTEND TRANSACTION-LOG.
+           IF WS-LOG-STATUS = "35" THEN
+               OPEN OUTPUT TRANSACTION-LOG
+               CLOSE TRANSACTION-LOG
+               OPEN EXTEND TRANSACTION-LOG
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           MOVE WS-CURRENT-DATETIME(1:8) TO TL-DATE.
+           MOVE WS-CURRENT-DATETIME(9:6) TO TL-TIME.
+           MOVE ACCT-NUMBER TO TL-ACCT-NUMBER.
+           MOVE "INTEREST" TO TL-TRAN-TYPE.
+           MOVE WS-INTEREST-AMOUNT TO TL-AMOUNT.
+           MOVE ACCT-BALANCE TO TL-BALANCE.
+           MOVE ACCT-CURRENCY-CODE TO TL-CURRENCY-CODE.
+           WRITE TRANLOG-RECORD.
+           CLOSE TRANSACTION-LOG.
+
+       END PROGRAM INTPOST.
