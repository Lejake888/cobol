@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STANDPOST AS "STANDPOST".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STANDING-ORDERS ASSIGN TO "STANDORD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SO-ORDER-NUMBER
+               FILE STATUS IS WS-SO-STATUS.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STANDING-ORDERS.
+       01  STANDORD-RECORD.
+           COPY STANDORD.
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD  TRANSACTION-LOG.
+       01  TRANLOG-RECORD.
+           COPY TRANREC.
+       WORKING-STORAGE SECTION.
+           01 WS-SO-STATUS PIC XX.
+           01 WS-ACCT-STATUS PIC XX.
+           01 WS-LOG-STATUS PIC XX.
+           01 WS-SO-EOF PIC X VALUE "N".
+           01 WS-TODAY-DATE PIC 9(8).
+           01 WS-DUE-DATE-INT PIC 9(8).
+           01 WS-CURRENT-DATETIME PIC X(21).
+           01 WS-ORDERS-POSTED PIC 9(4) VALUE ZERO.
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+
+           PERFORM 0010-OPEN-STANDING-ORDERS.
+           OPEN I-O ACCOUNT-FILE.
+           IF WS-ACCT-STATUS = "35" THEN
+               DISPLAY "[NO ACCOUNT MASTER FILE - NOTHING TO POST]"
+               CLOSE STANDING-ORDERS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-SO-EOF = "Y"
+               READ STANDING-ORDERS NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-SO-EOF
+                   NOT AT END
+                       IF SO-NEXT-DUE-DATE NOT > WS-TODAY-DATE THEN
+                           PERFORM 0100-POST-STANDING-ORDER
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE STANDING-ORDERS.
+           CLOSE ACCOUNT-FILE.
+           DISPLAY "[" WS-ORDERS-POSTED " STANDING ORDER(S) POSTED]".
+           STOP RUN.
+
+           0010-OPEN-STANDING-ORDERS.
+
+           OPEN I-O STANDING-ORDERS.
+           IF WS-SO-STATUS = "35" THEN
+               OPEN OUTPUT STANDING-ORDERS
+               MOVE 1 TO SO-ORDER-NUMBER
+               MOVE 100001 TO SO-ACCT-NUMBER
+               MOVE "ACME INSURANCE" TO SO-PAYEE
+               MOVE 50.00 TO SO-AMOUNT
+               MOVE "MONTHLY" TO SO-FREQUENCY
+               MOVE WS-TODAY-DATE TO SO-NEXT-DUE-DATE
+               WRITE STANDORD-RECORD
+               CLOSE STANDING-ORDERS
+               OPEN I-O STANDING-ORDERS
+           END-IF.
+
+           0100-POST-STANDING-ORDER.
+
+           MOVE SO-ACCT-NUMBER TO ACCT-NUMBER.
+           READ ACCOUNT-FILE
+               KEY IS ACCT-NUMBER
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCT-STATUS NOT = "00" THEN
+               DISPLAY "[STANDING ORDER " SO-ORDER-NUMBER
+                   " - ACCOUNT NOT FOUND]"
+           ELSE
+               IF SO-AMOUNT > ACCT-BALANCE + ACCT-OVERDRAFT-LIMIT THEN
+                   DISPLAY "[STANDING ORDER " SO-ORDER-NUMBER
+                       " - INSUFFICIENT FUNDS, NOT PAID]"
+               ELSE
+                   SUBTRACT SO-AMOUNT FROM ACCT-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                   ADD 1 TO WS-ORDERS-POSTED
+                   PERFORM 0200-LOG-STANDING-ORDER
+               END-IF
+               PERFORM 0150-ADVANCE-DUE-DATE
+               REWRITE STANDORD-RECORD
+           END-IF.
+
+           0150-ADVANCE-DUE-DATE.
+
+           COMPUTE WS-DUE-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(SO-NEXT-DUE-DATE).
+           EVALUATE SO-FREQUENCY
+               WHEN "WEEKLY"
+                   ADD 7 TO WS-DUE-DATE-INT
+               WHEN "MONTHLY"
+                   ADD 30 TO WS-DUE-DATE-INT
+               WHEN OTHER
+                   ADD 30 TO WS-DUE-DATE-INT
+           END-EVALUATE.
+           COMPUTE SO-NEXT-DUE-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-DUE-DATE-INT).
+
+           0200-LOG-STANDING-ORDER.
+
+           OPEN EXTEND TRANSACTION-LOG.
+           IF WS-LOG-STATUS = "35" THEN
+               OPEN OUTPUT TRANSACTION-LOG
+               CLOSE TRANSACTION-LOG
+               OPEN EXTEND TRANSACTION-LOG
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           MOVE WS-CURRENT-DATETIME(1:8) TO TL-DATE.
+           MOVE WS-CURRENT-DATETIME(9:6) TO TL-TIME.
+           MOVE SO-ACCT-NUMBER TO TL-ACCT-NUMBER.
+           MOVE "STANDING ORD" TO TL-TRAN-TYPE.
+           MOVE SO-AMOUNT TO TL-AMOUNT.
+           MOVE ACCT-BALANCE TO TL-BALANCE.
+           MOVE ACCT-CURRENCY-CODE TO TL-CURRENCY-CODE.
+           WRITE TRANLOG-RECORD.
+           CLOSE TRANSACTION-LOG.
+
+       END PROGRAM STANDPOST.
