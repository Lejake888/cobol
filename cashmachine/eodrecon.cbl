@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODRECON AS "EODRECON".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT RECON-REPORT ASSIGN TO "EODRECON.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LOG.
+       01  TRANLOG-RECORD.
+           COPY TRANREC.
+       FD  RECON-REPORT.
+       01  WS-REPORT-LINE PIC X(120).
+       WORKING-STORAGE SECTION.
+           01 WS-LOG-STATUS PIC XX.
+           01 WS-RPT-STATUS PIC XX.
+           01 WS-LOG-EOF PIC X VALUE "N".
+           01 WS-RECON-TOTAL PIC 99 VALUE ZERO.
+           01 WS-RECON-IDX PIC 99 VALUE ZERO.
+           01 WS-FOUND-IDX PIC 99 VALUE ZERO.
+           01 WS-DEPOSIT-TYPE PIC X VALUE "N".
+           01 WS-RECON-TABLE.
+               05 WS-RECON-ENTRY OCCURS 50 TIMES.
+                   10 WS-R-ACCT-NUMBER   PIC 9(6).
+                   10 WS-R-DEPOSITS      PIC 9(9)V9(2).
+                   10 WS-R-WITHDRAWALS   PIC 9(9)V9(2).
+                   10 WS-R-CLOSING       PIC S9(9)V9(2).
+                   10 WS-R-OPENING       PIC S9(9)V9(2).
+                   10 WS-R-HAS-PRIOR     PIC X VALUE "N".
+                   10 WS-R-HAS-TODAY     PIC X VALUE "N".
+           01 WS-REPORT-DATE PIC 9(8).
+           01 WS-DISPLAY-OPENING PIC ---,---,---,--9.99.
+           01 WS-DISPLAY-DEPOSITS PIC ---,---,---,--9.99.
+           01 WS-DISPLAY-WITHDRAWALS PIC ---,---,---,--9.99.
+           01 WS-DISPLAY-CLOSING PIC ---,---,---,--9.99.
+       PROCEDURE DIVISION.
+           MOVE ZERO TO WS-RECON-TOTAL.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REPORT-DATE.
+           OPEN INPUT TRANSACTION-LOG.
+           IF WS-LOG-STATUS = "35" THEN
+               DISPLAY "[NO TRANSACTION LOG - NOTHING TO RECONCILE]"
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-LOG-EOF = "Y"
+               READ TRANSACTION-LOG INTO TRANLOG-RECORD
+                   AT END
+                       MOVE "Y" TO WS-LOG-EOF
+                   NOT AT END
+                       PERFORM 0100-APPLY-TRANSACTION
+               END-READ
+           END-PERFORM.
+           CLOSE TRANSACTION-LOG.
+
+           OPEN OUTPUT RECON-REPORT.
+           MOVE "END OF DAY RECONCILIATION REPORT" TO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE.
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-RECON-TOTAL
+               PERFORM 0200-WRITE-ACCOUNT-LINE
+           END-PERFORM.
+           CLOSE RECON-REPORT.
+
+           DISPLAY "[RECONCILIATION REPORT WRITTEN TO EODRECON.RPT]".
+           STOP RUN.
+
+           0100-APPLY-TRANSACTION.
+
+           PERFORM 0110-FIND-OR-ADD-ACCOUNT.
+           IF TL-DATE < WS-REPORT-DATE THEN
+               MOVE TL-BALANCE TO WS-R-OPENING(WS-FOUND-IDX)
+               MOVE "Y" TO WS-R-HAS-PRIOR(WS-FOUND-IDX)
+           END-IF.
+           IF TL-DATE = WS-REPORT-DATE THEN
+               EVALUATE TL-TRAN-TYPE
+                   WHEN "DEPOSIT"
+                       ADD TL-AMOUNT TO WS-R-DEPOSITS(WS-FOUND-IDX)
+                   WHEN "TRANSFER IN"
+                       ADD TL-AMOUNT TO WS-R-DEPOSITS(WS-FOUND-IDX)
+                   WHEN "INTEREST"
+                       ADD TL-AMOUNT TO WS-R-DEPOSITS(WS-FOUND-IDX)
+                   WHEN "WITHDRAWAL"
+                       ADD TL-AMOUNT TO WS-R-WITHDRAWALS(WS-FOUND-IDX)
+                   WHEN "TRANSFER OUT"
+                       ADD TL-AMOUNT TO WS-R-WITHDRAWALS(WS-FOUND-IDX)
+                   WHEN "STANDING ORD"
+                       ADD TL-AMOUNT TO WS-R-WITHDRAWALS(WS-FOUND-IDX)
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               MOVE TL-BALANCE TO WS-R-CLOSING(WS-FOUND-IDX)
+               MOVE "Y" TO WS-R-HAS-TODAY(WS-FOUND-IDX)
+           END-IF.
+
+           0110-FIND-OR-ADD-ACCOUNT.
+
+           MOVE ZERO TO WS-FOUND-IDX.
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-RECON-TOTAL
+               IF WS-R-ACCT-NUMBER(WS-RECON-IDX) = TL-ACCT-NUMBER THEN
+                   MOVE WS-RECON-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND-IDX = ZERO THEN
+               IF WS-RECON-TOTAL < 50 THEN
+                   ADD 1 TO WS-RECON-TOTAL
+                   MOVE WS-RECON-TOTAL TO WS-FOUND-IDX
+                   MOVE TL-ACCT-NUMBER TO
+                       WS-R-ACCT-NUMBER(WS-FOUND-IDX)
+                   MOVE ZERO TO WS-R-DEPOSITS(WS-FOUND-IDX)
+                   MOVE ZERO TO WS-R-WITHDRAWALS(WS-FOUND-IDX)
+                   MOVE ZERO TO WS-R-CLOSING(WS-FOUND-IDX)
+                   MOVE ZERO TO WS-R-OPENING(WS-FOUND-IDX)
+                   MOVE "N" TO WS-R-HAS-PRIOR(WS-FOUND-IDX)
+                   MOVE "N" TO WS-R-HAS-TODAY(WS-FOUND-IDX)
+               ELSE
+                   DISPLAY "[RECON TABLE FULL - ACCOUNT " TL-ACCT-NUMBER
+                       " SKIPPED]"
+               END-IF
+           END-IF.
+
+           0200-WRITE-ACCOUNT-LINE.
+
+           IF WS-R-HAS-PRIOR(WS-RECON-IDX) NOT = "Y" THEN
+               COMPUTE WS-R-OPENING(WS-RECON-IDX) =
+                   WS-R-CLOSING(WS-RECON-IDX)
+                   - WS-R-DEPOSITS(WS-RECON-IDX)
+                   + WS-R-WITHDRAWALS(WS-RECON-IDX)
+           END-IF.
+           IF WS-R-HAS-TODAY(WS-RECON-IDX) NOT = "Y" THEN
+               MOVE WS-R-OPENING(WS-RECON-IDX) TO
+                   WS-R-CLOSING(WS-RECON-IDX)
+           END-IF.
+           MOVE WS-R-OPENING(WS-RECON-IDX) TO WS-DISPLAY-OPENING.
+           MOVE WS-R-DEPOSITS(WS-RECON-IDX) TO WS-DISPLAY-DEPOSITS.
+           MOVE WS-R-WITHDRAWALS(WS-RECON-IDX) TO
+               WS-DISPLAY-WITHDRAWALS.
+           MOVE WS-R-CLOSING(WS-RECON-IDX) TO WS-DISPLAY-CLOSING.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "ACCT " WS-R-ACCT-NUMBER(WS-RECON-IDX)
+               " OPEN " WS-DISPLAY-OPENING
+               " DEPOSITS " WS-DISPLAY-DEPOSITS
+               " WITHDRAWALS " WS-DISPLAY-WITHDRAWALS
+               " CLOSE " WS-DISPLAY-CLOSING
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE WS-REPORT-LINE.
+
+       END PROGRAM EODRECON.
