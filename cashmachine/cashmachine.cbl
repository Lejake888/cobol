@@ -1,95 +1,502 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CASHMACHINE as "CASHMACHINE".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           COPY ACCTREC.
+       FD  TRANSACTION-LOG.
+       01  TRANLOG-RECORD.
+           COPY TRANREC.
+       WORKING-STORAGE SECTION.
            01 STORED-VALUES.
                05 WS-CORRECT-PIN PIC 9(4) VALUE 1293.
-               05 WS-ACCOUNT-BALANCE PIC 9(7)V9(2) VALUE 5000.
+               05 WS-ACCOUNT-BALANCE PIC S9(7)V9(2) VALUE 5000.
+           01 WS-ACCT-STATUS PIC XX.
+           01 WS-PIN-ATTEMPTS PIC 9 VALUE ZERO.
+           01 WS-OVERRIDE-CODE PIC 9(4) VALUE 9999.
+           01 WS-SUPERVISOR-INPUT PIC 9(4).
+           01 WS-LOG-STATUS PIC XX.
+           01 WS-LOG-EOF PIC X VALUE "N".
+           01 WS-TRAN-TYPE PIC X(12).
+           01 WS-LOG-ACCT-NUMBER PIC 9(6).
+           01 WS-LOG-AMOUNT PIC 9(7)V9(2).
+           01 WS-LOG-BALANCE PIC S9(7)V9(2).
+           01 WS-DEST-ACCOUNT-NUMBER PIC 9(6).
+           01 WS-TODAY-DATE PIC 9(8).
+           01 WS-WITHDRAWAL-OK PIC X VALUE "N".
+           01 WS-CURRENCY-SYMBOL PIC X(3).
+           01 WS-TXN-CURRENCY PIC X(3).
+           01 WS-LOOKUP-CODE PIC X(3).
+           01 WS-LOOKUP-RATE PIC 9(3)V9(4).
+           01 WS-TXN-RATE PIC 9(3)V9(4).
+           01 WS-ACCT-RATE PIC 9(3)V9(4).
+           01 WS-AMOUNT-GBP PIC 9(7)V9(4).
+           01 WS-DEST-AMOUNT PIC 9(7)V9(2).
+           01 WS-LOG-CURRENCY PIC X(3).
+           01 WS-CURRENT-DATETIME PIC X(21).
+           01 WS-STMT-COUNT PIC 9 VALUE ZERO.
+           01 WS-STMT-IDX PIC 9 VALUE ZERO.
+           01 WS-STMT-SHOW-IDX PIC 9 VALUE ZERO.
+           01 WS-STMT-TABLE.
+               05 WS-STMT-ENTRY OCCURS 5 TIMES.
+                   10 WS-STMT-DATE PIC 9(8).
+                   10 WS-STMT-TIME PIC 9(6).
+                   10 WS-STMT-TYPE PIC X(12).
+                   10 WS-STMT-AMOUNT PIC 9(7)V9(2).
+                   10 WS-STMT-BALANCE PIC S9(7)V9(2).
            01 PIN-CHANGING.
                05 WS-NEW-PIN PIC 9(4).
                05 WS-CONFIRM-PIN PIC 9(4).
            01 MENU-CHOICE.
                05 WS-CHOICE PIC 9.
            01 USER-INPUTS.
+               05 WS-ACCOUNT-NUMBER PIC 9(6).
                05 WS-INPUTTED-PIN PIC 9(4).
                05 WS-AMOUNT-TO-INPUT PIC 9(7)V9(2).
            01 WS-DISPLAY-VALUE PIC ---,---,---,---,---,--9.99.
        PROCEDURE DIVISION.
+           PERFORM 0050-OPEN-ACCOUNT-FILE.
+
+           DISPLAY "[ENTER YOUR ACCOUNT NUMBER]: ".
+           ACCEPT WS-ACCOUNT-NUMBER.
+           PERFORM 0060-READ-ACCOUNT.
+           IF WS-ACCT-STATUS NOT = "00" THEN
+               DISPLAY "[ACCOUNT NOT FOUND]"
+               PERFORM 0080-CLOSE-ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+           PERFORM 0112-SET-CURRENCY-SYMBOL.
+
+           IF ACCT-IS-LOCKED THEN
+               PERFORM 0082-SUPERVISOR-OVERRIDE
+           END-IF.
+
            DISPLAY "[ENTER A PIN]: ".
-           ACCEPT WS-INPUTTED-PIN.
-           
+           ACCEPT WS-INPUTTED-PIN WITH SECURE.
+
            PERFORM 0100-PIN-CHECK.
 
-           DISPLAY "[WHAT WOULD YOU LIKE TO DO]: ". 
-           DISPLAY "(1. SEE BALANCE)". 
+           DISPLAY "[WHAT WOULD YOU LIKE TO DO]: ".
+           DISPLAY "(1. SEE BALANCE)".
            DISPLAY "(2. WITHDRAW MONEY)".
            DISPLAY "(3. DEPOSIT MONEY)".
            DISPLAY "(4. CHANGE PIN)".
+           DISPLAY "(5. MINI STATEMENT)".
+           DISPLAY "(6. TRANSFER MONEY)".
            ACCEPT WS-CHOICE.
 
            IF WS-CHOICE = 1 THEN
                 MOVE WS-ACCOUNT-BALANCE TO WS-DISPLAY-VALUE
-                DISPLAY "[CURRENT BALANCE]: £" WS-DISPLAY-VALUE
+                DISPLAY "[CURRENT BALANCE]: " WS-CURRENCY-SYMBOL
+                    WS-DISPLAY-VALUE
            END-IF.
 
            IF WS-CHOICE = 2 THEN
                DISPLAY "[HOW MUCH MONEY DO YOU WANT TO WITHDRAW?]: "
                ACCEPT WS-AMOUNT-TO-INPUT
-               IF WS-AMOUNT-TO-INPUT > WS-ACCOUNT-BALANCE THEN
-                   DISPLAY "[INVALID TRANSACTION, INSUFFICIENT FUNDS]"
-               ELSE 
-                   COMPUTE WS-ACCOUNT-BALANCE = 
+               PERFORM 0110-CONVERT-TO-ACCOUNT-CURRENCY
+               PERFORM 0105-CHECK-WITHDRAWAL-LIMITS
+               IF WS-WITHDRAWAL-OK NOT = "Y" THEN
+                   CONTINUE
+               ELSE
+                   COMPUTE WS-ACCOUNT-BALANCE =
                    WS-ACCOUNT-BALANCE - WS-AMOUNT-TO-INPUT
+                   ADD WS-AMOUNT-TO-INPUT TO ACCT-DAILY-WITHDRAWN
+                   PERFORM 0070-REWRITE-ACCOUNT
+                   MOVE "WITHDRAWAL" TO WS-TRAN-TYPE
+                   MOVE WS-ACCOUNT-NUMBER TO WS-LOG-ACCT-NUMBER
+                   MOVE WS-AMOUNT-TO-INPUT TO WS-LOG-AMOUNT
+                   MOVE WS-ACCOUNT-BALANCE TO WS-LOG-BALANCE
+                   MOVE ACCT-CURRENCY-CODE TO WS-LOG-CURRENCY
+                   PERFORM 0090-LOG-TRANSACTION
                    DISPLAY "[TRANSACTION COMPLETE]"
                    MOVE WS-AMOUNT-TO-INPUT TO WS-DISPLAY-VALUE
-                   DISPLAY "[AMOUNT DEPOSITED]: £" WS-DISPLAY-VALUE
+                   DISPLAY "[AMOUNT WITHDRAWN]: " WS-CURRENCY-SYMBOL
+                       WS-DISPLAY-VALUE
                    MOVE WS-ACCOUNT-BALANCE TO WS-DISPLAY-VALUE
-                   DISPLAY "[REMAINING BALANCE]: £" WS-DISPLAY-VALUE
+                   DISPLAY "[REMAINING BALANCE]: " WS-CURRENCY-SYMBOL
+                       WS-DISPLAY-VALUE
                END-IF
             END-IF.
 
             IF WS-CHOICE = 3 THEN
                DISPLAY "[HOW MUCH MONEY DO YOU WANT TO DEPOSIT?]: "
                ACCEPT WS-AMOUNT-TO-INPUT
-               COMPUTE WS-ACCOUNT-BALANCE = 
+               PERFORM 0110-CONVERT-TO-ACCOUNT-CURRENCY
+               COMPUTE WS-ACCOUNT-BALANCE =
                WS-ACCOUNT-BALANCE + WS-AMOUNT-TO-INPUT
+               PERFORM 0070-REWRITE-ACCOUNT
+               MOVE "DEPOSIT" TO WS-TRAN-TYPE
+               MOVE WS-ACCOUNT-NUMBER TO WS-LOG-ACCT-NUMBER
+               MOVE WS-AMOUNT-TO-INPUT TO WS-LOG-AMOUNT
+               MOVE WS-ACCOUNT-BALANCE TO WS-LOG-BALANCE
+               MOVE ACCT-CURRENCY-CODE TO WS-LOG-CURRENCY
+               PERFORM 0090-LOG-TRANSACTION
                DISPLAY "[TRANSACTION COMPLETE]"
                MOVE WS-AMOUNT-TO-INPUT TO WS-DISPLAY-VALUE
-               DISPLAY "[AMOUNT DEPOSITED]: £" WS-DISPLAY-VALUE
+               DISPLAY "[AMOUNT DEPOSITED]: " WS-CURRENCY-SYMBOL
+                   WS-DISPLAY-VALUE
                MOVE WS-ACCOUNT-BALANCE TO WS-DISPLAY-VALUE
-               DISPLAY "[REMAINING BALANCE]: £" WS-DISPLAY-VALUE
+               DISPLAY "[REMAINING BALANCE]: " WS-CURRENCY-SYMBOL
+                   WS-DISPLAY-VALUE
             END-IF.
 
             IF WS-CHOICE = 4 THEN
                DISPLAY "[ENTER YOUR PIN AGAIN]:"
-               ACCEPT WS-INPUTTED-PIN
+               ACCEPT WS-INPUTTED-PIN WITH SECURE
                PERFORM 02000-CHANGE-PIN
-               PERFORM 0100-PIN-CHECK
             END-IF.
 
+            IF WS-CHOICE = 5 THEN
+               PERFORM 0095-MINI-STATEMENT
+            END-IF.
+
+            IF WS-CHOICE = 6 THEN
+               PERFORM 0200-TRANSFER-MONEY
+            END-IF.
+
+           PERFORM 0080-CLOSE-ACCOUNT-FILE.
+           STOP RUN.
+
+           0050-OPEN-ACCOUNT-FILE.
+
+           OPEN I-O ACCOUNT-FILE.
+           IF WS-ACCT-STATUS = "35" THEN
+               OPEN OUTPUT ACCOUNT-FILE
+               MOVE 100001 TO ACCT-NUMBER
+               MOVE 1293 TO ACCT-PIN
+               MOVE 5000 TO ACCT-BALANCE
+               MOVE "N" TO ACCT-LOCKED-FLAG
+               MOVE 500 TO ACCT-OVERDRAFT-LIMIT
+               MOVE 300 TO ACCT-DAILY-LIMIT
+               MOVE 0 TO ACCT-DAILY-WITHDRAWN
+               MOVE 0 TO ACCT-LAST-WD-DATE
+               MOVE "GBP" TO ACCT-CURRENCY-CODE
+               MOVE 0 TO ACCT-LAST-INTEREST-YRMO
+               WRITE ACCOUNT-RECORD
+               MOVE 100002 TO ACCT-NUMBER
+               MOVE 4321 TO ACCT-PIN
+               MOVE 2500 TO ACCT-BALANCE
+               MOVE "N" TO ACCT-LOCKED-FLAG
+               MOVE 0 TO ACCT-OVERDRAFT-LIMIT
+               MOVE 300 TO ACCT-DAILY-LIMIT
+               MOVE 0 TO ACCT-DAILY-WITHDRAWN
+               MOVE 0 TO ACCT-LAST-WD-DATE
+               MOVE "USD" TO ACCT-CURRENCY-CODE
+               MOVE 0 TO ACCT-LAST-INTEREST-YRMO
+               WRITE ACCOUNT-RECORD
+               CLOSE ACCOUNT-FILE
+               OPEN I-O ACCOUNT-FILE
+           END-IF.
+
+           0060-READ-ACCOUNT.
+
+           MOVE WS-ACCOUNT-NUMBER TO ACCT-NUMBER.
+           READ ACCOUNT-FILE
+               KEY IS ACCT-NUMBER
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ACCT-STATUS = "00" THEN
+               MOVE ACCT-PIN TO WS-CORRECT-PIN
+               MOVE ACCT-BALANCE TO WS-ACCOUNT-BALANCE
+           END-IF.
+
+           0070-REWRITE-ACCOUNT.
+
+           MOVE WS-ACCOUNT-BALANCE TO ACCT-BALANCE.
+           MOVE WS-CORRECT-PIN TO ACCT-PIN.
+           REWRITE ACCOUNT-RECORD.
+
+           0080-CLOSE-ACCOUNT-FILE.
+
+           CLOSE ACCOUNT-FILE.
+
+           0090-LOG-TRANSACTION.
+
+           OPEN EXTEND TRANSACTION-LOG.
+           IF WS-LOG-STATUS = "35" THEN
+               OPEN OUTPUT TRANSACTION-LOG
+               CLOSE TRANSACTION-LOG
+               OPEN EXTEND TRANSACTION-LOG
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           MOVE WS-CURRENT-DATETIME(1:8) TO TL-DATE.
+           MOVE WS-CURRENT-DATETIME(9:6) TO TL-TIME.
+           MOVE WS-LOG-ACCT-NUMBER TO TL-ACCT-NUMBER.
+           MOVE WS-TRAN-TYPE TO TL-TRAN-TYPE.
+           MOVE WS-LOG-AMOUNT TO TL-AMOUNT.
+           MOVE WS-LOG-BALANCE TO TL-BALANCE.
+           MOVE WS-LOG-CURRENCY TO TL-CURRENCY-CODE.
+           WRITE TRANLOG-RECORD.
+           CLOSE TRANSACTION-LOG.
+
+           0095-MINI-STATEMENT.
+
+           MOVE ZERO TO WS-STMT-COUNT.
+           MOVE ZERO TO WS-STMT-IDX.
+           MOVE "N" TO WS-LOG-EOF.
+           OPEN INPUT TRANSACTION-LOG.
+           IF WS-LOG-STATUS NOT = "35" THEN
+               PERFORM UNTIL WS-LOG-EOF = "Y"
+                   READ TRANSACTION-LOG INTO TRANLOG-RECORD
+                       AT END
+                           MOVE "Y" TO WS-LOG-EOF
+                       NOT AT END
+                           IF TL-ACCT-NUMBER = WS-ACCOUNT-NUMBER THEN
+                               ADD 1 TO WS-STMT-IDX
+                               IF WS-STMT-IDX > 5 THEN
+                                   MOVE 1 TO WS-STMT-IDX
+                               END-IF
+                               MOVE TL-DATE TO WS-STMT-DATE(WS-STMT-IDX)
+                               MOVE TL-TIME TO WS-STMT-TIME(WS-STMT-IDX)
+                               MOVE TL-TRAN-TYPE TO
+                                   WS-STMT-TYPE(WS-STMT-IDX)
+                               MOVE TL-AMOUNT TO
+                                   WS-STMT-AMOUNT(WS-STMT-IDX)
+                               MOVE TL-BALANCE TO
+                                   WS-STMT-BALANCE(WS-STMT-IDX)
+                               IF WS-STMT-COUNT < 5 THEN
+                                   ADD 1 TO WS-STMT-COUNT
+                               END-IF
+                           END-IF
+               END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG
+           END-IF.
+
+           DISPLAY "[MINI STATEMENT - LAST " WS-STMT-COUNT
+               " TRANSACTIONS]".
+           IF WS-STMT-COUNT = 0 THEN
+               DISPLAY "[NO TRANSACTIONS RECORDED]"
+           ELSE
+               IF WS-STMT-COUNT < 5 THEN
+                   MOVE 1 TO WS-STMT-SHOW-IDX
+               ELSE
+                   ADD 1 TO WS-STMT-IDX GIVING WS-STMT-SHOW-IDX
+                   IF WS-STMT-SHOW-IDX > 5 THEN
+                       MOVE 1 TO WS-STMT-SHOW-IDX
+                   END-IF
+               END-IF
+               PERFORM WS-STMT-COUNT TIMES
+                   MOVE WS-STMT-BALANCE(WS-STMT-SHOW-IDX)
+                       TO WS-DISPLAY-VALUE
+                   DISPLAY WS-STMT-DATE(WS-STMT-SHOW-IDX) " "
+                       WS-STMT-TIME(WS-STMT-SHOW-IDX) " "
+                       WS-STMT-TYPE(WS-STMT-SHOW-IDX) " "
+                       WS-CURRENCY-SYMBOL
+                       WS-STMT-AMOUNT(WS-STMT-SHOW-IDX)
+                       " BAL " WS-CURRENCY-SYMBOL WS-DISPLAY-VALUE
+                   ADD 1 TO WS-STMT-SHOW-IDX
+                   IF WS-STMT-SHOW-IDX > 5 THEN
+                       MOVE 1 TO WS-STMT-SHOW-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           0105-CHECK-WITHDRAWAL-LIMITS.
+
+           MOVE "Y" TO WS-WITHDRAWAL-OK.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+           IF ACCT-LAST-WD-DATE NOT = WS-TODAY-DATE THEN
+               MOVE 0 TO ACCT-DAILY-WITHDRAWN
+               MOVE WS-TODAY-DATE TO ACCT-LAST-WD-DATE
+           END-IF.
+           IF WS-AMOUNT-TO-INPUT + ACCT-DAILY-WITHDRAWN
+                   > ACCT-DAILY-LIMIT THEN
+               DISPLAY "[DAILY WITHDRAWAL LIMIT EXCEEDED]"
+               MOVE "N" TO WS-WITHDRAWAL-OK
+           ELSE
+               IF WS-AMOUNT-TO-INPUT >
+                       WS-ACCOUNT-BALANCE + ACCT-OVERDRAFT-LIMIT THEN
+                   DISPLAY "[INVALID TRANSACTION, INSUFFICIENT FUNDS]"
+                   MOVE "N" TO WS-WITHDRAWAL-OK
+               END-IF
+           END-IF.
+           PERFORM 0070-REWRITE-ACCOUNT.
+
+           0110-CONVERT-TO-ACCOUNT-CURRENCY.
+
+           DISPLAY "[ENTER CURRENCY CODE (GBP/USD/EUR)]: ".
+           ACCEPT WS-TXN-CURRENCY.
+           IF WS-TXN-CURRENCY NOT = ACCT-CURRENCY-CODE THEN
+               MOVE WS-TXN-CURRENCY TO WS-LOOKUP-CODE
+               PERFORM 0111-GET-RATE
+               MOVE WS-LOOKUP-RATE TO WS-TXN-RATE
+               MOVE ACCT-CURRENCY-CODE TO WS-LOOKUP-CODE
+               PERFORM 0111-GET-RATE
+               MOVE WS-LOOKUP-RATE TO WS-ACCT-RATE
+               COMPUTE WS-AMOUNT-GBP ROUNDED =
+                   WS-AMOUNT-TO-INPUT / WS-TXN-RATE
+               COMPUTE WS-AMOUNT-TO-INPUT ROUNDED =
+                   WS-AMOUNT-GBP * WS-ACCT-RATE
+               DISPLAY "[CONVERTED TO " ACCT-CURRENCY-CODE "]: "
+                   WS-CURRENCY-SYMBOL WS-AMOUNT-TO-INPUT
+           END-IF.
+
+           0111-GET-RATE.
+
+           EVALUATE WS-LOOKUP-CODE
+               WHEN "GBP"
+                   MOVE 1.0000 TO WS-LOOKUP-RATE
+               WHEN "USD"
+                   MOVE 1.2700 TO WS-LOOKUP-RATE
+               WHEN "EUR"
+                   MOVE 1.1700 TO WS-LOOKUP-RATE
+               WHEN OTHER
+                   MOVE 1.0000 TO WS-LOOKUP-RATE
+           END-EVALUATE.
+
+           0112-SET-CURRENCY-SYMBOL.
+
+           EVALUATE ACCT-CURRENCY-CODE
+               WHEN "GBP"
+                   MOVE "£" TO WS-CURRENCY-SYMBOL
+               WHEN "USD"
+                   MOVE "$" TO WS-CURRENCY-SYMBOL
+               WHEN "EUR"
+                   MOVE "EUR" TO WS-CURRENCY-SYMBOL
+               WHEN OTHER
+                   MOVE ACCT-CURRENCY-CODE TO WS-CURRENCY-SYMBOL
+           END-EVALUATE.
+
+           0200-TRANSFER-MONEY.
+
+           DISPLAY "[ENTER DESTINATION ACCOUNT NUMBER]: ".
+           ACCEPT WS-DEST-ACCOUNT-NUMBER.
+           DISPLAY "[HOW MUCH MONEY DO YOU WANT TO TRANSFER?]: ".
+           ACCEPT WS-AMOUNT-TO-INPUT.
+           PERFORM 0105-CHECK-WITHDRAWAL-LIMITS.
+           IF WS-WITHDRAWAL-OK NOT = "Y" THEN
+               CONTINUE
+           ELSE
+               MOVE ACCT-CURRENCY-CODE TO WS-TXN-CURRENCY
+               MOVE WS-DEST-ACCOUNT-NUMBER TO ACCT-NUMBER
+               READ ACCOUNT-FILE
+                   KEY IS ACCT-NUMBER
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF WS-ACCT-STATUS NOT = "00" THEN
+                   DISPLAY "[DESTINATION ACCOUNT NOT FOUND]"
+               ELSE
+                   MOVE WS-TXN-CURRENCY TO WS-LOOKUP-CODE
+                   PERFORM 0111-GET-RATE
+                   MOVE WS-LOOKUP-RATE TO WS-TXN-RATE
+                   MOVE ACCT-CURRENCY-CODE TO WS-LOOKUP-CODE
+                   PERFORM 0111-GET-RATE
+                   MOVE WS-LOOKUP-RATE TO WS-ACCT-RATE
+                   COMPUTE WS-AMOUNT-GBP ROUNDED =
+                       WS-AMOUNT-TO-INPUT / WS-TXN-RATE
+                   COMPUTE WS-DEST-AMOUNT ROUNDED =
+                       WS-AMOUNT-GBP * WS-ACCT-RATE
+                   COMPUTE ACCT-BALANCE =
+                       ACCT-BALANCE + WS-DEST-AMOUNT
+                   REWRITE ACCOUNT-RECORD
+                   MOVE WS-DEST-ACCOUNT-NUMBER TO WS-LOG-ACCT-NUMBER
+                   MOVE WS-DEST-AMOUNT TO WS-LOG-AMOUNT
+                   MOVE ACCT-BALANCE TO WS-LOG-BALANCE
+                   MOVE ACCT-CURRENCY-CODE TO WS-LOG-CURRENCY
+                   MOVE "TRANSFER IN" TO WS-TRAN-TYPE
+                   PERFORM 0090-LOG-TRANSACTION
+
+                   MOVE WS-ACCOUNT-NUMBER TO ACCT-NUMBER
+                   READ ACCOUNT-FILE
+                       KEY IS ACCT-NUMBER
+                   END-READ
+                   COMPUTE WS-ACCOUNT-BALANCE =
+                       WS-ACCOUNT-BALANCE - WS-AMOUNT-TO-INPUT
+                   ADD WS-AMOUNT-TO-INPUT TO ACCT-DAILY-WITHDRAWN
+                   PERFORM 0070-REWRITE-ACCOUNT
+                   MOVE WS-ACCOUNT-NUMBER TO WS-LOG-ACCT-NUMBER
+                   MOVE WS-AMOUNT-TO-INPUT TO WS-LOG-AMOUNT
+                   MOVE WS-ACCOUNT-BALANCE TO WS-LOG-BALANCE
+                   MOVE ACCT-CURRENCY-CODE TO WS-LOG-CURRENCY
+                   MOVE "TRANSFER OUT" TO WS-TRAN-TYPE
+                   PERFORM 0090-LOG-TRANSACTION
+                   DISPLAY "[TRANSFER COMPLETE]"
+                   MOVE WS-ACCOUNT-BALANCE TO WS-DISPLAY-VALUE
+                   DISPLAY "[REMAINING BALANCE]: " WS-CURRENCY-SYMBOL
+                       WS-DISPLAY-VALUE
+               END-IF
+           END-IF.
+
+           0082-SUPERVISOR-OVERRIDE.
+
+           DISPLAY "[ACCOUNT LOCKED - SUPERVISOR OVERRIDE REQUIRED]".
+           DISPLAY "[ENTER OVERRIDE CODE]: ".
+           ACCEPT WS-SUPERVISOR-INPUT WITH SECURE.
+           IF WS-SUPERVISOR-INPUT = WS-OVERRIDE-CODE THEN
+               MOVE "N" TO ACCT-LOCKED-FLAG
+               PERFORM 0070-REWRITE-ACCOUNT
+               DISPLAY "[ACCOUNT UNLOCKED]"
+           ELSE
+               DISPLAY "[INVALID OVERRIDE CODE]"
+               PERFORM 0080-CLOSE-ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+
            0100-PIN-CHECK.
 
+           MOVE 0 TO WS-PIN-ATTEMPTS.
+           PERFORM 0101-PIN-ATTEMPT
+               UNTIL WS-INPUTTED-PIN = WS-CORRECT-PIN
+                  OR WS-PIN-ATTEMPTS = 3.
            IF WS-INPUTTED-PIN = WS-CORRECT-PIN THEN
                DISPLAY "WELCOME BACK"
-           ELSE 
-               DISPLAY "INCORRECT PIN"
+           ELSE
+               MOVE "Y" TO ACCT-LOCKED-FLAG
+               PERFORM 0070-REWRITE-ACCOUNT
+               DISPLAY "[TOO MANY INCORRECT ATTEMPTS, ACCOUNT LOCKED]"
+               PERFORM 0080-CLOSE-ACCOUNT-FILE
                STOP RUN
            END-IF.
-           
+
+           0101-PIN-ATTEMPT.
+
+           ADD 1 TO WS-PIN-ATTEMPTS.
+           IF WS-INPUTTED-PIN NOT = WS-CORRECT-PIN
+                   AND WS-PIN-ATTEMPTS < 3 THEN
+               DISPLAY "[INCORRECT PIN, TRY AGAIN]"
+               DISPLAY "[ENTER A PIN]: "
+               ACCEPT WS-INPUTTED-PIN WITH SECURE
+           END-IF.
+
            02000-CHANGE-PIN.
-           
+
            DISPLAY "[ENTER YOUR NEW PIN]".
-           ACCEPT WS-NEW-PIN.
+           ACCEPT WS-NEW-PIN WITH SECURE.
            DISPLAY "[CONFIRM YOUR NEW PIN]".
-           ACCEPT WS-CONFIRM-PIN.
+           ACCEPT WS-CONFIRM-PIN WITH SECURE.
 
            IF WS-NEW-PIN = WS-CONFIRM-PIN THEN
                DISPLAY "[PIN CHANGED]"
                MOVE WS-NEW-PIN TO WS-CORRECT-PIN
+               PERFORM 0070-REWRITE-ACCOUNT
+               MOVE "PIN CHANGE" TO WS-TRAN-TYPE
+               MOVE ZERO TO WS-AMOUNT-TO-INPUT
+               MOVE WS-ACCOUNT-NUMBER TO WS-LOG-ACCT-NUMBER
+               MOVE ZERO TO WS-LOG-AMOUNT
+               MOVE WS-ACCOUNT-BALANCE TO WS-LOG-BALANCE
+               MOVE ACCT-CURRENCY-CODE TO WS-LOG-CURRENCY
+               PERFORM 0090-LOG-TRANSACTION
                MOVE ZEROS TO WS-NEW-PIN
                MOVE ZEROS TO WS-CONFIRM-PIN
-           ELSE 
+           ELSE
                DISPLAY "[UNSUCCESSFUL CHANGE, PINS NOT THE SAME]"
+               PERFORM 0080-CLOSE-ACCOUNT-FILE
                STOP RUN
            END-IF.
 
