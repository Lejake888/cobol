@@ -0,0 +1,13 @@
+      *> Account master record - keyed on ACCT-NUMBER.
+           05 ACCT-NUMBER              PIC 9(6).
+           05 ACCT-PIN                 PIC 9(4).
+           05 ACCT-BALANCE             PIC S9(7)V9(2).
+           05 ACCT-LOCKED-FLAG         PIC X.
+               88 ACCT-IS-LOCKED       VALUE "Y".
+               88 ACCT-NOT-LOCKED      VALUE "N".
+           05 ACCT-OVERDRAFT-LIMIT     PIC 9(7)V9(2).
+           05 ACCT-DAILY-LIMIT         PIC 9(7)V9(2).
+           05 ACCT-DAILY-WITHDRAWN     PIC 9(7)V9(2).
+           05 ACCT-LAST-WD-DATE        PIC 9(8).
+           05 ACCT-CURRENCY-CODE       PIC X(3).
+           05 ACCT-LAST-INTEREST-YRMO  PIC 9(6).
