@@ -0,0 +1,7 @@
+      *> Standing order record - keyed on SO-ORDER-NUMBER.
+           05 SO-ORDER-NUMBER         PIC 9(6).
+           05 SO-ACCT-NUMBER          PIC 9(6).
+           05 SO-PAYEE                PIC X(20).
+           05 SO-AMOUNT               PIC 9(7)V9(2).
+           05 SO-FREQUENCY            PIC X(9).
+           05 SO-NEXT-DUE-DATE        PIC 9(8).
