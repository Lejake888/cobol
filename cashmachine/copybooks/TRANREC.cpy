@@ -0,0 +1,8 @@
+      *> Transaction log record - one line per posted transaction.
+           05 TL-DATE                 PIC 9(8).
+           05 TL-TIME                 PIC 9(6).
+           05 TL-ACCT-NUMBER          PIC 9(6).
+           05 TL-TRAN-TYPE            PIC X(12).
+           05 TL-AMOUNT               PIC 9(7)V9(2).
+           05 TL-BALANCE              PIC S9(7)V9(2).
+           05 TL-CURRENCY-CODE        PIC X(3).
