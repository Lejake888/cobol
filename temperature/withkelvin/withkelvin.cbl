@@ -1,55 +1,179 @@
-        IDENTIFICATION DIVISION. 
+        IDENTIFICATION DIVISION.
         PROGRAM-ID. CONVERTER AS "CONVERTER".
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT TEMP-FILE ASSIGN TO "TEMPS"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TEMP-STATUS.
+            SELECT TEMP-REPORT ASSIGN TO "TEMPS.RPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
         DATA DIVISION.
-        WORKING-STORAGE SECTION. 
-            01 WS-CONVERTER PIC 9.
+        FILE SECTION.
+        FD  TEMP-FILE.
+        01  TEMP-BATCH-RECORD.
+            05 BR-MODE              PIC 99.
+            05 BR-TEMP               PIC S9(3)V9(3).
+        FD  TEMP-REPORT.
+        01  WS-REPORT-LINE PIC X(80).
+        WORKING-STORAGE SECTION.
+            01 WS-CONVERTER PIC 99.
+            01 WS-MODE-CHOICE PIC 9.
             01 TEMPERATURES.
                 05 WS-INPUT-TEMP        PIC S9(3)V9(3).
                 05 WS-CONVERTED-TEMP    PIC S9(3)V9(3).
+            01 WS-DISPLAY-INPUT PIC -(3)9.999.
+            01 WS-DISPLAY-TEMP PIC -(3)9.999.
+            01 WS-SOURCE-LABEL PIC X.
+            01 WS-TARGET-LABEL PIC X.
+            01 WS-TEMP-STATUS PIC XX.
+            01 WS-RPT-STATUS PIC XX.
+            01 WS-TEMP-EOF PIC X VALUE "N".
+            01 WS-TEMPS-PROCESSED PIC 9(4) VALUE ZERO.
+            01 WS-VALID-CONVERSION PIC X VALUE "N".
+                88 CONVERSION-IS-VALID VALUE "Y".
         PROCEDURE DIVISION.
-           DISPLAY "[CONVERT TEMPERATURE]:1/2/3/4/5/6".
+           DISPLAY "(1-Interactive) (2-Batch mode from file)".
+           ACCEPT WS-MODE-CHOICE.
+
+           IF WS-MODE-CHOICE = 2 THEN
+               PERFORM 0300-BATCH-MODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 0010-GET-CONVERSION-CHOICE.
+           PERFORM 0020-GET-TEMPERATURE.
+           PERFORM 0100-CONVERT.
+           IF CONVERSION-IS-VALID THEN
+               PERFORM 0110-DISPLAY-RESULT
+           END-IF.
+           STOP RUN.
+
+           0010-GET-CONVERSION-CHOICE.
+
+           DISPLAY "[CONVERT TEMPERATURE]".
+           DISPLAY "1-C TO F  2-F TO C  3-C TO K  4-K TO C".
+           DISPLAY "5-F TO K  6-K TO F  7-C TO R  8-R TO C".
+           DISPLAY "9-F TO R  10-R TO F".
            ACCEPT WS-CONVERTER.
+
+           0020-GET-TEMPERATURE.
+
            DISPLAY "[ENTER A TEMPERATURE]: ".
            ACCEPT WS-INPUT-TEMP.
 
-           IF WS-CONVERTER = 1 THEN
-               COMPUTE WS-CONVERTED-TEMP = WS-INPUT-TEMP * (9/5) + 32
-               DISPLAY "Celcius: " WS-INPUT-TEMP
-               DISPLAY "Farenheit: " WS-CONVERTED-TEMP
-           END-IF.
+           0100-CONVERT.
 
-           IF WS-CONVERTER = 2 THEN
-               COMPUTE WS-CONVERTED-TEMP = (WS-INPUT-TEMP - 32) * (5/9)
-               DISPLAY "Farenheit: " WS-INPUT-TEMP
-               DISPLAY "Celcius: " WS-CONVERTED-TEMP
+           MOVE "Y" TO WS-VALID-CONVERSION.
+           EVALUATE WS-CONVERTER
+               WHEN 1
+                   MOVE "C" TO WS-SOURCE-LABEL
+                   MOVE "F" TO WS-TARGET-LABEL
+                   COMPUTE WS-CONVERTED-TEMP ROUNDED =
+                       WS-INPUT-TEMP * (9 / 5) + 32
+               WHEN 2
+                   MOVE "F" TO WS-SOURCE-LABEL
+                   MOVE "C" TO WS-TARGET-LABEL
+                   COMPUTE WS-CONVERTED-TEMP ROUNDED =
+                       (WS-INPUT-TEMP - 32) * (5 / 9)
+               WHEN 3
+                   MOVE "C" TO WS-SOURCE-LABEL
+                   MOVE "K" TO WS-TARGET-LABEL
+                   COMPUTE WS-CONVERTED-TEMP ROUNDED =
+                       WS-INPUT-TEMP + 273.15
+               WHEN 4
+                   MOVE "K" TO WS-SOURCE-LABEL
+                   MOVE "C" TO WS-TARGET-LABEL
+                   COMPUTE WS-CONVERTED-TEMP ROUNDED =
+                       WS-INPUT-TEMP - 273.15
+               WHEN 5
+                   MOVE "F" TO WS-SOURCE-LABEL
+                   MOVE "K" TO WS-TARGET-LABEL
+                   COMPUTE WS-CONVERTED-TEMP ROUNDED =
+                       ((WS-INPUT-TEMP - 32) * (5 / 9)) + 273.15
+               WHEN 6
+                   MOVE "K" TO WS-SOURCE-LABEL
+                   MOVE "F" TO WS-TARGET-LABEL
+                   COMPUTE WS-CONVERTED-TEMP ROUNDED =
+                       (WS-INPUT-TEMP - 273.15) * 9 / 5 + 32
+               WHEN 7
+                   MOVE "C" TO WS-SOURCE-LABEL
+                   MOVE "R" TO WS-TARGET-LABEL
+                   COMPUTE WS-CONVERTED-TEMP ROUNDED =
+                       (WS-INPUT-TEMP + 273.15) * 9 / 5
+               WHEN 8
+                   MOVE "R" TO WS-SOURCE-LABEL
+                   MOVE "C" TO WS-TARGET-LABEL
+                   COMPUTE WS-CONVERTED-TEMP ROUNDED =
+                       (WS-INPUT-TEMP * 5 / 9) - 273.15
+               WHEN 9
+                   MOVE "F" TO WS-SOURCE-LABEL
+                   MOVE "R" TO WS-TARGET-LABEL
+                   COMPUTE WS-CONVERTED-TEMP ROUNDED =
+                       WS-INPUT-TEMP + 459.67
+               WHEN 10
+                   MOVE "R" TO WS-SOURCE-LABEL
+                   MOVE "F" TO WS-TARGET-LABEL
+                   COMPUTE WS-CONVERTED-TEMP ROUNDED =
+                       WS-INPUT-TEMP - 459.67
+               WHEN OTHER
+                   MOVE "N" TO WS-VALID-CONVERSION
+                   DISPLAY "[INVALID CONVERSION CHOICE]"
+           END-EVALUATE.
+           IF CONVERSION-IS-VALID THEN
+               MOVE WS-INPUT-TEMP TO WS-DISPLAY-INPUT
+               MOVE WS-CONVERTED-TEMP TO WS-DISPLAY-TEMP
            END-IF.
 
-           IF WS-CONVERTER = 3 THEN
-               COMPUTE WS-CONVERTED-TEMP = WS-INPUT-TEMP + 273.15
-               DISPLAY "Celcius: " WS-INPUT-TEMP
-               DISPLAY "Kelvin: " WS-CONVERTED-TEMP
-           END-IF.
+           0110-DISPLAY-RESULT.
 
-           IF WS-CONVERTER = 4 THEN
-               COMPUTE WS-CONVERTED-TEMP = WS-INPUT-TEMP - 273.15
-               DISPLAY "Kelvin: " WS-INPUT-TEMP
-               DISPLAY "Celcius: " WS-CONVERTED-TEMP
-           END-IF.
+           DISPLAY WS-SOURCE-LABEL ": " WS-DISPLAY-INPUT " "
+               WS-SOURCE-LABEL.
+           DISPLAY WS-TARGET-LABEL ": " WS-DISPLAY-TEMP " "
+               WS-TARGET-LABEL.
 
-           IF WS-CONVERTER = 5 THEN
-               COMPUTE WS-CONVERTED-TEMP = ((WS-INPUT-TEMP - 32) 
-               * (5 / 9)) + 273.15
-               DISPLAY "Farenheit: " WS-INPUT-TEMP
-               DISPLAY "Kelvin: " WS-CONVERTED-TEMP
+           0300-BATCH-MODE.
+
+           OPEN INPUT TEMP-FILE.
+           IF WS-TEMP-STATUS = "35" THEN
+               DISPLAY "[NO TEMPS FILE FOUND - NOTHING TO PROCESS]"
+           ELSE
+               OPEN OUTPUT TEMP-REPORT
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "MODE  INPUT     RESULT" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               WRITE WS-REPORT-LINE
+               PERFORM UNTIL WS-TEMP-EOF = "Y"
+                   READ TEMP-FILE
+                       AT END
+                           MOVE "Y" TO WS-TEMP-EOF
+                       NOT AT END
+                           PERFORM 0310-PROCESS-BATCH-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE TEMP-FILE
+               CLOSE TEMP-REPORT
+               DISPLAY "[" WS-TEMPS-PROCESSED
+                   " TEMPERATURE(S) WRITTEN TO TEMPS.RPT]"
            END-IF.
 
-           IF WS-CONVERTER = 6 THEN
-               COMPUTE WS-CONVERTED-TEMP = WS-INPUT-TEMP - 273.15 
-               * 9 / 5 + 32
-               DISPLAY "Kelvin: " WS-INPUT-TEMP
-               DISPLAY "Farenheit: " WS-CONVERTED-TEMP
+           0310-PROCESS-BATCH-LINE.
+
+           MOVE BR-MODE TO WS-CONVERTER.
+           MOVE BR-TEMP TO WS-INPUT-TEMP.
+           PERFORM 0100-CONVERT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           IF CONVERSION-IS-VALID THEN
+               STRING WS-CONVERTER " " WS-DISPLAY-INPUT " "
+                   WS-SOURCE-LABEL
+                   " -> " WS-DISPLAY-TEMP " " WS-TARGET-LABEL
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+           ELSE
+               STRING WS-CONVERTER " [INVALID CONVERSION CHOICE]"
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
            END-IF.
-           
-           STOP RUN.   
-       END PROGRAM CONVERTER.
-       
\ No newline at end of file
+           WRITE WS-REPORT-LINE.
+           ADD 1 TO WS-TEMPS-PROCESSED.
+
+        END PROGRAM CONVERTER.
