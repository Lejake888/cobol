@@ -1,13 +1,152 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. DICE AS "DICE".
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       01 DICE.
-           05 WS-ROLL PIC 9V9(20).
-           05 WS-TOTAL PIC 99 VALUE ZEROES.
+       WORKING-STORAGE SECTION.
+       01 DICE-CONFIG.
+           05 WS-NUM-DICE PIC 9(2).
+           05 WS-NUM-SIDES PIC 9(2).
+           05 WS-NUM-ROUNDS PIC 9(3).
+           05 WS-MODE-CHOICE PIC 9.
+           05 WS-SEED-CHOICE PIC 9.
+           05 WS-SEED-VALUE PIC 9(9).
+       01 WS-ROLL-VARS.
+           05 WS-RAW-RANDOM PIC 9V9(9).
+           05 WS-DIE-FACE PIC 99.
+           05 WS-DIE-IDX PIC 9(2).
+           05 WS-ROUND-IDX PIC 9(3).
+           05 WS-ROUND-TOTAL PIC 9(5).
+           05 WS-GRAND-TOTAL-P1 PIC 9(7) VALUE ZERO.
+           05 WS-GRAND-TOTAL-P2 PIC 9(7) VALUE ZERO.
+       01 WS-VALID-INPUT PIC X VALUE "N".
+           88 INPUT-IS-VALID VALUE "Y".
+       01 WS-FACE-TALLY OCCURS 99 TIMES PIC 9(5) VALUE ZERO.
        PROCEDURE DIVISION.
-           PERFORM VARYING WS-TOTAL FROM 1 BY 1 UNTIL WS-TOTAL > 20
-           COMPUTE WS-ROLL = FUNCTION RANDOM
-           DISPLAY WS-ROLL
+           PERFORM 0010-GET-CONFIG.
+           PERFORM 0020-GET-SEED-OPTION.
+
+           DISPLAY "What mode would you like to play?".
+           DISPLAY "(1-Single player) (2-Two player)".
+           ACCEPT WS-MODE-CHOICE.
+
+           IF WS-MODE-CHOICE = 2 THEN
+               PERFORM 0200-TWO-PLAYER-MODE
+           ELSE
+               PERFORM 0100-SINGLE-PLAYER-MODE
+           END-IF.
+
+           PERFORM 0300-DISPLAY-DISTRIBUTION.
+           STOP RUN.
+
+           0010-GET-CONFIG.
+
+           MOVE "N" TO WS-VALID-INPUT.
+           PERFORM UNTIL INPUT-IS-VALID
+               DISPLAY "How many dice would you like to roll (1-10)? "
+               ACCEPT WS-NUM-DICE
+               IF WS-NUM-DICE > 0 AND WS-NUM-DICE <= 10 THEN
+                   MOVE "Y" TO WS-VALID-INPUT
+               ELSE
+                   DISPLAY "[INVALID - MUST BE 1 TO 10]"
+               END-IF
            END-PERFORM.
-       END PROGRAM DICE.
\ No newline at end of file
+
+           MOVE "N" TO WS-VALID-INPUT.
+           PERFORM UNTIL INPUT-IS-VALID
+               DISPLAY "How many sides per die (2-99)? "
+               ACCEPT WS-NUM-SIDES
+               IF WS-NUM-SIDES > 1 AND WS-NUM-SIDES <= 99 THEN
+                   MOVE "Y" TO WS-VALID-INPUT
+               ELSE
+                   DISPLAY "[INVALID - MUST BE 2 TO 99]"
+               END-IF
+           END-PERFORM.
+
+           MOVE "N" TO WS-VALID-INPUT.
+           PERFORM UNTIL INPUT-IS-VALID
+               DISPLAY "How many rounds to roll (1-999)? "
+               ACCEPT WS-NUM-ROUNDS
+               IF WS-NUM-ROUNDS > 0 AND WS-NUM-ROUNDS <= 999 THEN
+                   MOVE "Y" TO WS-VALID-INPUT
+               ELSE
+                   DISPLAY "[INVALID - MUST BE 1 TO 999]"
+               END-IF
+           END-PERFORM.
+
+           0020-GET-SEED-OPTION.
+
+           DISPLAY "Use a seed for repeatable rolls?".
+           DISPLAY "(1-Random) (2-Enter a seed value)".
+           ACCEPT WS-SEED-CHOICE.
+
+           IF WS-SEED-CHOICE = 2 THEN
+               DISPLAY "Enter a seed value: "
+               ACCEPT WS-SEED-VALUE
+               COMPUTE WS-RAW-RANDOM = FUNCTION RANDOM(WS-SEED-VALUE)
+           ELSE
+               COMPUTE WS-RAW-RANDOM = FUNCTION RANDOM
+           END-IF.
+
+           0100-SINGLE-PLAYER-MODE.
+
+           PERFORM VARYING WS-ROUND-IDX FROM 1 BY 1
+                   UNTIL WS-ROUND-IDX > WS-NUM-ROUNDS
+               DISPLAY "--- Round " WS-ROUND-IDX " ---"
+               PERFORM 0110-ROLL-DICE
+               ADD WS-ROUND-TOTAL TO WS-GRAND-TOTAL-P1
+               DISPLAY "Round total = " WS-ROUND-TOTAL
+           END-PERFORM.
+           DISPLAY "Grand total = " WS-GRAND-TOTAL-P1.
+
+           0110-ROLL-DICE.
+
+           MOVE ZERO TO WS-ROUND-TOTAL.
+           PERFORM VARYING WS-DIE-IDX FROM 1 BY 1
+                   UNTIL WS-DIE-IDX > WS-NUM-DICE
+               PERFORM 0120-ROLL-ONE-DIE
+               DISPLAY "  Die " WS-DIE-IDX " = " WS-DIE-FACE
+               ADD WS-DIE-FACE TO WS-ROUND-TOTAL
+               ADD 1 TO WS-FACE-TALLY(WS-DIE-FACE)
+           END-PERFORM.
+
+           0120-ROLL-ONE-DIE.
+
+           COMPUTE WS-RAW-RANDOM = FUNCTION RANDOM.
+           COMPUTE WS-DIE-FACE =
+               FUNCTION INTEGER(WS-RAW-RANDOM * WS-NUM-SIDES) + 1.
+
+           0200-TWO-PLAYER-MODE.
+
+           PERFORM VARYING WS-ROUND-IDX FROM 1 BY 1
+                   UNTIL WS-ROUND-IDX > WS-NUM-ROUNDS
+               DISPLAY "--- Round " WS-ROUND-IDX " ---"
+               DISPLAY "Player 1:"
+               PERFORM 0110-ROLL-DICE
+               ADD WS-ROUND-TOTAL TO WS-GRAND-TOTAL-P1
+               DISPLAY "Player 1 round total = " WS-ROUND-TOTAL
+               DISPLAY "Player 2:"
+               PERFORM 0110-ROLL-DICE
+               ADD WS-ROUND-TOTAL TO WS-GRAND-TOTAL-P2
+               DISPLAY "Player 2 round total = " WS-ROUND-TOTAL
+           END-PERFORM.
+
+           DISPLAY "Player 1 grand total = " WS-GRAND-TOTAL-P1.
+           DISPLAY "Player 2 grand total = " WS-GRAND-TOTAL-P2.
+           EVALUATE TRUE
+               WHEN WS-GRAND-TOTAL-P1 > WS-GRAND-TOTAL-P2
+                   DISPLAY "PLAYER 1 WINS!"
+               WHEN WS-GRAND-TOTAL-P2 > WS-GRAND-TOTAL-P1
+                   DISPLAY "PLAYER 2 WINS!"
+               WHEN OTHER
+                   DISPLAY "IT'S A TIE!"
+           END-EVALUATE.
+
+           0300-DISPLAY-DISTRIBUTION.
+
+           DISPLAY "Roll distribution:".
+           PERFORM VARYING WS-DIE-IDX FROM 1 BY 1
+                   UNTIL WS-DIE-IDX > WS-NUM-SIDES
+               DISPLAY "  Face " WS-DIE-IDX " : "
+                   WS-FACE-TALLY(WS-DIE-IDX) " time(s)"
+           END-PERFORM.
+
+       END PROGRAM DICE.
